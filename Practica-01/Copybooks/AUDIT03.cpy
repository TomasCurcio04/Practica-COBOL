@@ -0,0 +1,30 @@
+      ******************************************************************
+      * Copybook: AUDIT03
+      * Purpose:  Canonical layout of one AUDIT03.DAT line, shared by
+      *           Ejercicio03 (which writes it) and EjercicioReporte
+      *           (which reads it back), so both programs agree on one
+      *           record shape instead of each declaring its own copy
+      *           of the same 80-byte layout.
+      ******************************************************************
+      * Modification history:
+      *   2026-08-09 TC  Created: factored out of Ejercicio-03.cbl and
+      *                  Ejercicio-Reporte.cbl, which had each declared
+      *                  their own copy of this layout.
+      ******************************************************************
+       01  WS-LINEA-AUDITORIA.
+           05  WS-LA-FECHA         PIC 9(08).
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  WS-LA-HORA          PIC 9(08).
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  WS-LA-NUM1          PIC ZZZZZZ9.99.
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  WS-LA-NUM2          PIC ZZZZZZ9.99.
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  WS-LA-RES           PIC ZZZZZZ9.99.
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  WS-LA-RESTO         PIC ZZZZZZ9.99.
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  WS-LA-DIV-CERO      PIC X(01).
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  WS-LA-TIPO          PIC X(09).
+           05  FILLER              PIC X(07) VALUE SPACES.
