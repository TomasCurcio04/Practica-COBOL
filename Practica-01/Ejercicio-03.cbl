@@ -1,29 +1,755 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. Ejercicio03.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01  NUM1 PIC 999v99.
-       01  NUM2 PIC 999v99.
-       01  RES PIC 999v99.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           DISPLAY "Ingrese un numero de hasta 3 cifras para dividir".
-           ACCEPT NUM1.
-           DISPLAY "Ingrese un numero de hasta 3 cifras como divisor".
-           ACCEPT NUM2.
-           IF NUM2 = 0 THEN
-               DISPLAY "No se puede dividir por 0"
-           ELSE
-               DIVIDE NUM1 BY NUM2 GIVING RES
-               DISPLAY "El resultado de la division es: " RES
-           END-IF.
-           STOP RUN.
-
-       END PROGRAM Ejercicio03.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+      * Modification history:
+      *   2026-08-09 TC  Added AUDITORIA-03 audit trail: every division
+      *                  run (inputs, result, timestamp, and whether the
+      *                  divide-by-zero branch fired) is now logged so
+      *                  a day's processing can be reconciled later.
+      *   2026-08-09 TC  DIVIDE now rounds RES and also captures RESTO
+      *                  (the remainder) instead of truncating it away;
+      *                  an exception line is logged whenever RESTO is
+      *                  not zero.
+      *   2026-08-09 TC  Added input editing on NUM1/NUM2: anything
+      *                  that is not valid numeric data is routed to
+      *                  RECHAZOS-03 with a reason code instead of
+      *                  reaching the divide.
+      *   2026-08-09 TC  Converted from interactive ACCEPT to a batch
+      *                  job that reads pairs from ENTRADA-03, one
+      *                  division per pair, so checkpoint/restart can
+      *                  cover a whole day's worth of divisions; added
+      *                  a checkpoint record in PUNTO-CONTROL-03 and a
+      *                  restart read at startup, mirroring Ejercicio1.
+      *   2026-08-09 TC  NUM1/NUM2/RES/RESTO now share the NUMPAIR
+      *                  copybook with Ejercicio1, and every division
+      *                  is written to the HISTORIA-00 indexed file
+      *                  keyed by date and sequence.
+      *   2026-08-09 TC  Accepts an optional NUMPAIR record on the USING
+      *                  phrase: called with one, it divides that pair
+      *                  in memory, still audits and logs it, and
+      *                  returns to the caller instead of running the
+      *                  batch job, so a control program can CALL this
+      *                  as a subprogram.
+      *   2026-08-09 TC  Widened NUM1/NUM2/RES/RESTO to PIC 9(07)V99
+      *                  (via NUMPAIR) so real amounts no longer cap out
+      *                  at 999.99; PARM03-ESCALA-DECIMAL is read from
+      *                  PARM03.DAT at startup.
+      *   2026-08-09 TC  PARM03-ESCALA-DECIMAL now actually affects the
+      *                  division result: RES and RESTO are rounded to
+      *                  that many decimal positions (0, 1 or 2) before
+      *                  they are audited and historized, through
+      *                  1600-APLICAR-ESCALA-DECIMAL. Previously the
+      *                  parameter was only DISPLAYed and had no effect
+      *                  on any figure - the edited AUDIT03.DAT picture
+      *                  still always shows two decimal places, with
+      *                  trailing zeros once the value has been rounded
+      *                  to a coarser scale, because PIC ZZZZZZ9.99 is
+      *                  fixed at compile time.
+      *   2026-08-09 TC  RH-PROGRAMA widened to PIC X(11) to match
+      *                  Ejercicio1 - "EJERCICIO03" did not fit in the
+      *                  previous PIC X(10) and was being truncated.
+      *                  Added 1150-OBTENER-SECUENCIA-HISTORIA, which
+      *                  positions WS-SECUENCIA-HISTORIA on the highest
+      *                  RH-SECUENCIA already on file for today before
+      *                  numbering a new one, instead of always starting
+      *                  at zero: HIST00.DAT is shared with Ejercicio1,
+      *                  and either program may already have written
+      *                  today's first sequence by the time this one
+      *                  runs.
+      *   2026-08-09 TC  5000-DIVIDIR-PAR now performs 1050-LEER-
+      *                  PARAMETROS itself - called only from
+      *                  1000-INICIAR before, PARM03-ESCALA-DECIMAL was
+      *                  left at whatever uninitialized value WORKING-
+      *                  STORAGE happened to hold (0 in this runtime),
+      *                  so every division chained through
+      *                  EjercicioDriver was rounded to zero decimals
+      *                  instead of the documented default of two.
+      *   2026-08-09 TC  DIVIDE NP-NUM1 BY NP-NUM2 and the scaling
+      *                  MULTIPLY/DIVIDE pair in 1600-APLICAR-ESCALA-
+      *                  DECIMAL now carry ON SIZE ERROR: a pair whose
+      *                  quotient overflows PIC 9(07)V99 (legal inputs
+      *                  under that picture can still produce an
+      *                  overflowing result) is rejected to RECHAZOS-03
+      *                  with motivo 02 instead of being stored
+      *                  truncated, via the new 1550-RECHAZAR-DESBORDE.
+      *   2026-08-09 TC  WS-VALOR-ESCALADO was still PIC 9(09)V99, so
+      *                  1600-APLICAR-ESCALA-DECIMAL's MULTIPLY/DIVIDE
+      *                  pair never actually dropped any decimals - RES
+      *                  and RESTO only ever have 2 decimals already, so
+      *                  the product was always exact and dividing back
+      *                  restored it unchanged regardless of the scale
+      *                  requested. Changed to PIC 9(09) (no V) so
+      *                  ROUNDED genuinely truncates to the requested
+      *                  number of decimal positions before dividing
+      *                  back. Also: 1000-INICIAR and 5000-DIVIDIR-PAR
+      *                  now set WS-FIN-ARCHIVO / LK-ERROR on every OPEN
+      *                  failure, instead of leaving the caller with no
+      *                  way to know the batch loop never started or
+      *                  this pair's result is stale. RR03-NUM1/NUM2
+      *                  are now echoed through an edited picture
+      *                  (WS-DESBORDE-EDITADO) in 1550-RECHAZAR-DESBORDE
+      *                  instead of being alphanumeric-MOVEd, so the
+      *                  rejected amount shows its decimal point instead
+      *                  of a bare string of digits. RETURN-CODE is now
+      *                  set to 16 on any OPEN failure in 1000-INICIAR
+      *                  (batch run could not even start) and to 4 in
+      *                  3000-FINALIZAR when the run completed but left
+      *                  rejected pairs in RECHAZOS-03, so EjercicioMenu
+      *                  no longer reports a clean RC=0 regardless of
+      *                  what actually happened.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Ejercicio03.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ENTRADA-03 ASSIGN TO WS-ARCH-ENTRADA
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-ENTRADA.
+
+           SELECT AUDITORIA-03 ASSIGN TO WS-ARCH-AUDITORIA
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-AUDITORIA.
+
+           SELECT RECHAZOS-03 ASSIGN TO WS-ARCH-RECHAZOS
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-RECHAZOS.
+
+           SELECT PUNTO-CONTROL-03 ASSIGN TO WS-ARCH-PUNTO-CONTROL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-PUNTO-CONTROL.
+
+           SELECT HISTORIA-00 ASSIGN TO WS-ARCH-HISTORIA
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS RH-CLAVE
+               FILE STATUS IS WS-FS-HISTORIA.
+
+           SELECT PARAMETROS-03 ASSIGN TO WS-ARCH-PARAMETROS
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-PARAMETROS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ENTRADA-03
+           RECORD CONTAINS 18 CHARACTERS.
+       01  REG-ENTRADA-03.
+           05  RE03-NUM1          PIC 9(07)V99.
+           05  RE03-NUM2          PIC 9(07)V99.
+
+       FD  AUDITORIA-03
+           RECORD CONTAINS 80 CHARACTERS.
+       01  REG-AUDITORIA-03       PIC X(80).
+
+       FD  RECHAZOS-03
+           RECORD CONTAINS 42 CHARACTERS.
+       01  REG-RECHAZOS-03.
+           05  RR03-NUM1          PIC X(10).
+           05  FILLER             PIC X(01) VALUE SPACE.
+           05  RR03-NUM2          PIC X(10).
+           05  FILLER             PIC X(01) VALUE SPACE.
+           05  RR03-MOTIVO        PIC X(02).
+           05  FILLER             PIC X(01) VALUE SPACE.
+           05  RR03-DESCRIPCION   PIC X(17).
+
+       FD  PUNTO-CONTROL-03
+           RECORD CONTAINS 07 CHARACTERS.
+       01  REG-PUNTO-CONTROL-03   PIC 9(07).
+
+       FD  HISTORIA-00.
+       01  REG-HISTORIA-00.
+           05  RH-CLAVE.
+               10  RH-FECHA            PIC 9(08).
+               10  RH-SECUENCIA        PIC 9(06).
+           05  RH-NUM1                 PIC 9(07)V99.
+           05  RH-NUM2                 PIC 9(07)V99.
+           05  RH-RES                  PIC 9(07)V99.
+           05  RH-RESTO                PIC 9(07)V99.
+           05  RH-PROGRAMA             PIC X(11).
+
+       FD  PARAMETROS-03
+           RECORD CONTAINS 01 CHARACTERS.
+       01  REG-PARAMETROS-03      PIC 9(01).
+
+       WORKING-STORAGE SECTION.
+       COPY NUMPAIR.
+       COPY PARAM03.
+
+       01  WS-ARCH-ENTRADA         PIC X(40) VALUE "INFILE03.DAT".
+       01  WS-ARCH-AUDITORIA       PIC X(40) VALUE "AUDIT03.DAT".
+       01  WS-ARCH-RECHAZOS        PIC X(40) VALUE "RECHAZ03.DAT".
+       01  WS-ARCH-PUNTO-CONTROL   PIC X(40) VALUE "CKPT03.DAT".
+       01  WS-ARCH-HISTORIA        PIC X(40) VALUE "HIST00.DAT".
+       01  WS-ARCH-PARAMETROS      PIC X(40) VALUE "PARM03.DAT".
+       01  WS-FS-ENTRADA           PIC X(02) VALUE SPACES.
+       01  WS-FS-AUDITORIA         PIC X(02) VALUE SPACES.
+       01  WS-FS-RECHAZOS          PIC X(02) VALUE SPACES.
+       01  WS-FS-PUNTO-CONTROL     PIC X(02) VALUE SPACES.
+       01  WS-FS-HISTORIA          PIC X(02) VALUE SPACES.
+       01  WS-FS-PARAMETROS        PIC X(02) VALUE SPACES.
+       01  WS-SECUENCIA-HISTORIA   PIC 9(06) VALUE ZERO.
+       01  WS-SW-ENTRADA-VALIDA    PIC X(01) VALUE "N".
+           88  WS-ENTRADA-VALIDA              VALUE "S".
+       01  WS-SW-DESBORDE          PIC X(01) VALUE "N".
+           88  WS-HAY-DESBORDE                VALUE "S".
+       01  WS-SW-FIN-ARCHIVO       PIC X(01) VALUE "N".
+           88  WS-FIN-ARCHIVO                 VALUE "S".
+       01  WS-CONTADOR-LEIDOS      PIC 9(07) VALUE ZERO.
+       01  WS-CONTADOR-DIVIDIDOS   PIC 9(07) VALUE ZERO.
+       01  WS-CONTADOR-RECHAZOS    PIC 9(07) VALUE ZERO.
+       01  WS-INTERVALO-CHECKPOINT
+                                   PIC 9(07) VALUE 10.
+       01  WS-REGISTROS-A-SALTAR  PIC 9(07) VALUE ZERO.
+       01  WS-CONTADOR-SALTEADOS  PIC 9(07) VALUE ZERO.
+       01  WS-COCIENTE-CHECKPOINT PIC 9(07) VALUE ZERO.
+       01  WS-RESTO-CHECKPOINT    PIC 9(07) VALUE ZERO.
+       01  WS-FACTOR-ESCALA       PIC 9(03) VALUE 100.
+       01  WS-VALOR-ESCALADO      PIC 9(09) VALUE ZERO.
+       01  WS-DESBORDE-EDITADO    PIC ZZZZZZ9.99.
+
+       01  WS-FECHA-HORA.
+           05  WS-FH-FECHA         PIC 9(08).
+           05  WS-FH-HORA          PIC 9(08).
+
+       COPY AUDIT03.
+
+       LINKAGE SECTION.
+       COPY NUMPAIR REPLACING ==NUMPAR-REGISTRO==
+           BY ==LK-NUMPAR-REGISTRO==
+           LEADING ==NP-== BY ==LK-==.
+
+       PROCEDURE DIVISION USING OPTIONAL LK-NUMPAR-REGISTRO.
+       0000-MAINLINE.
+           IF ADDRESS OF LK-NUMPAR-REGISTRO = NULL
+               PERFORM 1000-INICIAR THRU 1000-INICIAR-EXIT
+               PERFORM 2000-PROCESAR THRU 2000-PROCESAR-EXIT
+                   UNTIL WS-FIN-ARCHIVO
+               PERFORM 3000-FINALIZAR THRU 3000-FINALIZAR-EXIT
+           ELSE
+               PERFORM 5000-DIVIDIR-PAR THRU 5000-DIVIDIR-PAR-EXIT
+           END-IF
+           GOBACK.
+
+      ******************************************************************
+      * 1000-INICIAR - abre los archivos, aplica el reinicio y deja
+      * posicionado el primer registro a procesar.
+      ******************************************************************
+       1000-INICIAR.
+           OPEN INPUT ENTRADA-03
+           IF WS-FS-ENTRADA NOT = "00"
+               DISPLAY "ERROR ABRIENDO INFILE03.DAT - STATUS "
+                   WS-FS-ENTRADA
+               SET WS-FIN-ARCHIVO TO TRUE
+               MOVE 16 TO RETURN-CODE
+               GO TO 1000-INICIAR-EXIT
+           END-IF
+
+           OPEN EXTEND AUDITORIA-03
+           IF WS-FS-AUDITORIA = "35"
+               OPEN OUTPUT AUDITORIA-03
+           END-IF
+           IF WS-FS-AUDITORIA NOT = "00"
+               DISPLAY "ERROR ABRIENDO AUDIT03.DAT - STATUS "
+                   WS-FS-AUDITORIA
+               SET WS-FIN-ARCHIVO TO TRUE
+               MOVE 16 TO RETURN-CODE
+               GO TO 1000-INICIAR-EXIT
+           END-IF
+
+           OPEN EXTEND RECHAZOS-03
+           IF WS-FS-RECHAZOS = "35"
+               OPEN OUTPUT RECHAZOS-03
+           END-IF
+           IF WS-FS-RECHAZOS NOT = "00"
+               DISPLAY "ERROR ABRIENDO RECHAZ03.DAT - STATUS "
+                   WS-FS-RECHAZOS
+               SET WS-FIN-ARCHIVO TO TRUE
+               MOVE 16 TO RETURN-CODE
+               GO TO 1000-INICIAR-EXIT
+           END-IF
+
+           OPEN I-O HISTORIA-00
+           IF WS-FS-HISTORIA = "35"
+               OPEN OUTPUT HISTORIA-00
+               CLOSE HISTORIA-00
+               OPEN I-O HISTORIA-00
+           END-IF
+           IF WS-FS-HISTORIA NOT = "00"
+               DISPLAY "ERROR ABRIENDO HIST00.DAT - STATUS "
+                   WS-FS-HISTORIA
+               SET WS-FIN-ARCHIVO TO TRUE
+               MOVE 16 TO RETURN-CODE
+               GO TO 1000-INICIAR-EXIT
+           END-IF
+
+           ACCEPT NP-FECHA FROM DATE YYYYMMDD
+
+           PERFORM 1050-LEER-PARAMETROS THRU 1050-LEER-PARAMETROS-EXIT
+           PERFORM 1150-OBTENER-SECUENCIA-HISTORIA
+               THRU 1150-OBTENER-SECUENCIA-HISTORIA-EXIT
+           PERFORM 1100-LEER-PUNTO-CONTROL
+               THRU 1100-LEER-PUNTO-CONTROL-EXIT
+           PERFORM 1200-SALTAR-PROCESADOS
+               THRU 1200-SALTAR-PROCESADOS-EXIT
+               UNTIL WS-CONTADOR-SALTEADOS >= WS-REGISTROS-A-SALTAR
+                   OR WS-FIN-ARCHIVO
+
+           PERFORM 2100-LEER-ENTRADA THRU 2100-LEER-ENTRADA-EXIT.
+       1000-INICIAR-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1050-LEER-PARAMETROS - lee la escala de decimales a informar en
+      * AUDIT03.DAT desde PARM03.DAT; si el archivo de parametros no
+      * existe se usa el valor por defecto de 2 decimales.
+      ******************************************************************
+       1050-LEER-PARAMETROS.
+           MOVE 2 TO PARM03-ESCALA-DECIMAL
+           OPEN INPUT PARAMETROS-03
+           IF WS-FS-PARAMETROS = "00"
+               READ PARAMETROS-03
+                   NOT AT END
+                       MOVE REG-PARAMETROS-03 TO PARM03-ESCALA-DECIMAL
+               END-READ
+               CLOSE PARAMETROS-03
+           END-IF
+           DISPLAY "EJERCICIO03 - ESCALA DE DECIMALES: "
+               PARM03-ESCALA-DECIMAL.
+       1050-LEER-PARAMETROS-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1150-OBTENER-SECUENCIA-HISTORIA - posiciona WS-SECUENCIA-HISTORIA
+      * en la ultima secuencia ya grabada en HISTORIA-00 para la fecha de
+      * hoy (la escriba quien la haya escrito, Ejercicio1 o Ejercicio03,
+      * porque ambos comparten el mismo archivo HIST00.DAT), para que
+      * los numeros de secuencia que arme esta corrida nunca choquen con
+      * los que ya existen, incluso tras un reinicio o al ser llamado
+      * como subprograma.
+      ******************************************************************
+       1150-OBTENER-SECUENCIA-HISTORIA.
+           MOVE ZERO TO WS-SECUENCIA-HISTORIA
+           MOVE NP-FECHA TO RH-FECHA
+           MOVE 999999 TO RH-SECUENCIA
+           START HISTORIA-00 KEY IS LESS THAN OR EQUAL TO RH-CLAVE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   READ HISTORIA-00 NEXT RECORD
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           IF RH-FECHA = NP-FECHA
+                               MOVE RH-SECUENCIA TO
+                                   WS-SECUENCIA-HISTORIA
+                           END-IF
+                   END-READ
+           END-START.
+       1150-OBTENER-SECUENCIA-HISTORIA-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1100-LEER-PUNTO-CONTROL - lee el ultimo punto de control de una
+      * corrida anterior; si no existe, se arranca desde el principio.
+      ******************************************************************
+       1100-LEER-PUNTO-CONTROL.
+           MOVE ZERO TO WS-REGISTROS-A-SALTAR
+           OPEN INPUT PUNTO-CONTROL-03
+           IF WS-FS-PUNTO-CONTROL = "00"
+               READ PUNTO-CONTROL-03
+                   NOT AT END
+                       MOVE REG-PUNTO-CONTROL-03 TO
+                           WS-REGISTROS-A-SALTAR
+               END-READ
+               CLOSE PUNTO-CONTROL-03
+           END-IF
+           IF WS-REGISTROS-A-SALTAR > ZERO
+               DISPLAY "EJERCICIO03 - REINICIO: SE SALTEAN "
+                   WS-REGISTROS-A-SALTAR " REGISTROS YA PROCESADOS"
+           END-IF.
+       1100-LEER-PUNTO-CONTROL-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1200-SALTAR-PROCESADOS - descarta los registros ya procesados
+      * en una corrida previa, sin volver a validarlos ni dividirlos.
+      ******************************************************************
+       1200-SALTAR-PROCESADOS.
+           READ ENTRADA-03
+               AT END
+                   SET WS-FIN-ARCHIVO TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-CONTADOR-LEIDOS
+                   ADD 1 TO WS-CONTADOR-SALTEADOS
+           END-READ.
+       1200-SALTAR-PROCESADOS-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-PROCESAR - valida el par leido; si es valido lo divide y
+      * audita el resultado, si no lo rechaza con un motivo.
+      ******************************************************************
+       2000-PROCESAR.
+           MOVE RE03-NUM1 TO NP-NUM1
+           MOVE RE03-NUM2 TO NP-NUM2
+           MOVE "N" TO WS-SW-DESBORDE
+
+           PERFORM 1500-VALIDAR-ENTRADA THRU 1500-VALIDAR-ENTRADA-EXIT
+
+           IF WS-ENTRADA-VALIDA
+               IF NP-NUM2 = 0 THEN
+                   DISPLAY "No se puede dividir por 0"
+                   MOVE ZERO TO NP-RES
+                   MOVE ZERO TO NP-RESTO
+                   PERFORM 2500-REGISTRAR-AUDITORIA
+                       THRU 2500-REGISTRAR-AUDITORIA-EXIT
+               ELSE
+                   DIVIDE NP-NUM1 BY NP-NUM2 GIVING NP-RES ROUNDED
+                       REMAINDER NP-RESTO
+                       ON SIZE ERROR
+                           PERFORM 1550-RECHAZAR-DESBORDE
+                               THRU 1550-RECHAZAR-DESBORDE-EXIT
+                   END-DIVIDE
+                   IF NOT WS-HAY-DESBORDE
+                       PERFORM 1600-APLICAR-ESCALA-DECIMAL
+                           THRU 1600-APLICAR-ESCALA-DECIMAL-EXIT
+                   END-IF
+                   IF NOT WS-HAY-DESBORDE
+                       DISPLAY "El resultado de la division es: "
+                           NP-RES
+                       IF NP-RESTO NOT = ZERO
+                           DISPLAY "La division no es exacta - resto: "
+                               NP-RESTO
+                       END-IF
+                       ADD 1 TO WS-CONTADOR-DIVIDIDOS
+                       PERFORM 2500-REGISTRAR-AUDITORIA
+                           THRU 2500-REGISTRAR-AUDITORIA-EXIT
+                   END-IF
+               END-IF
+               IF NOT WS-HAY-DESBORDE
+                   PERFORM 2600-REGISTRAR-HISTORIA
+                       THRU 2600-REGISTRAR-HISTORIA-EXIT
+               END-IF
+           END-IF
+
+           PERFORM 2700-ACTUALIZAR-PUNTO-CONTROL
+               THRU 2700-ACTUALIZAR-PUNTO-CONTROL-EXIT
+           PERFORM 2100-LEER-ENTRADA THRU 2100-LEER-ENTRADA-EXIT.
+       2000-PROCESAR-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1500-VALIDAR-ENTRADA - edita NUM1/NUM2 antes de operar; datos
+      * no numericos se rechazan y no llegan a la division.
+      ******************************************************************
+       1500-VALIDAR-ENTRADA.
+           SET WS-ENTRADA-VALIDA TO TRUE
+           IF NP-NUM1 NOT NUMERIC OR NP-NUM2 NOT NUMERIC
+               MOVE "N" TO WS-SW-ENTRADA-VALIDA
+               MOVE NP-NUM1 TO RR03-NUM1
+               MOVE NP-NUM2 TO RR03-NUM2
+               MOVE "01" TO RR03-MOTIVO
+               MOVE "DATO NO NUMERICO" TO RR03-DESCRIPCION
+               WRITE REG-RECHAZOS-03
+               IF WS-FS-RECHAZOS NOT = "00"
+                   DISPLAY "ERROR ESCRIBIENDO RECHAZ03.DAT - STATUS "
+                       WS-FS-RECHAZOS
+               END-IF
+               ADD 1 TO WS-CONTADOR-RECHAZOS
+           END-IF.
+       1500-VALIDAR-ENTRADA-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1550-RECHAZAR-DESBORDE - rechaza un par cuyo cociente o resto
+      * desborda PIC 9(07)V99 al dividir o al aplicar la escala de
+      * decimales, en vez de dejarlo grabado truncado. Detiene el
+      * procesamiento del par: no se audita ni se historiza.
+      ******************************************************************
+       1550-RECHAZAR-DESBORDE.
+           SET WS-HAY-DESBORDE TO TRUE
+           MOVE NP-NUM1 TO WS-DESBORDE-EDITADO
+           MOVE WS-DESBORDE-EDITADO TO RR03-NUM1
+           MOVE NP-NUM2 TO WS-DESBORDE-EDITADO
+           MOVE WS-DESBORDE-EDITADO TO RR03-NUM2
+           MOVE "02" TO RR03-MOTIVO
+           MOVE "DESBORDE NUMERICO" TO RR03-DESCRIPCION
+           WRITE REG-RECHAZOS-03
+           IF WS-FS-RECHAZOS NOT = "00"
+               DISPLAY "ERROR ESCRIBIENDO RECHAZ03.DAT - STATUS "
+                   WS-FS-RECHAZOS
+           END-IF
+           ADD 1 TO WS-CONTADOR-RECHAZOS
+           MOVE ZERO TO NP-RES
+           MOVE ZERO TO NP-RESTO.
+       1550-RECHAZAR-DESBORDE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1600-APLICAR-ESCALA-DECIMAL - redondea RES y RESTO a la cantidad
+      * de decimales indicada por PARM03-ESCALA-DECIMAL (0, 1 o 2) antes
+      * de auditar e historizar el resultado. WS-VALOR-ESCALADO es un
+      * entero (sin V) a proposito: RES/RESTO ya vienen con 2
+      * decimales, asi que multiplicar por el factor de escala y
+      * redondear a un entero es lo que realmente descarta los
+      * decimales que sobran antes de volver a dividir. El campo
+      * editado en AUDIT03.DAT sigue mostrando siempre dos decimales
+      * (PIC ZZZZZZ9.99 es fija en tiempo de compilacion); lo que
+      * cambia es el valor ya redondeado que se informa, con ceros a
+      * la derecha cuando la escala pedida es menor que 2.
+      ******************************************************************
+       1600-APLICAR-ESCALA-DECIMAL.
+           EVALUATE PARM03-ESCALA-DECIMAL
+               WHEN 0
+                   MOVE 1 TO WS-FACTOR-ESCALA
+               WHEN 1
+                   MOVE 10 TO WS-FACTOR-ESCALA
+               WHEN OTHER
+                   MOVE 100 TO WS-FACTOR-ESCALA
+           END-EVALUATE
+
+           MULTIPLY NP-RES BY WS-FACTOR-ESCALA
+               GIVING WS-VALOR-ESCALADO ROUNDED
+               ON SIZE ERROR
+                   PERFORM 1550-RECHAZAR-DESBORDE
+                       THRU 1550-RECHAZAR-DESBORDE-EXIT
+           END-MULTIPLY
+
+           IF NOT WS-HAY-DESBORDE
+               DIVIDE WS-VALOR-ESCALADO BY WS-FACTOR-ESCALA
+                   GIVING NP-RES ROUNDED
+                   ON SIZE ERROR
+                       PERFORM 1550-RECHAZAR-DESBORDE
+                           THRU 1550-RECHAZAR-DESBORDE-EXIT
+               END-DIVIDE
+           END-IF
+
+           IF NOT WS-HAY-DESBORDE
+               MULTIPLY NP-RESTO BY WS-FACTOR-ESCALA
+                   GIVING WS-VALOR-ESCALADO ROUNDED
+                   ON SIZE ERROR
+                       PERFORM 1550-RECHAZAR-DESBORDE
+                           THRU 1550-RECHAZAR-DESBORDE-EXIT
+               END-MULTIPLY
+           END-IF
+
+           IF NOT WS-HAY-DESBORDE
+               DIVIDE WS-VALOR-ESCALADO BY WS-FACTOR-ESCALA
+                   GIVING NP-RESTO ROUNDED
+                   ON SIZE ERROR
+                       PERFORM 1550-RECHAZAR-DESBORDE
+                           THRU 1550-RECHAZAR-DESBORDE-EXIT
+               END-DIVIDE
+           END-IF.
+       1600-APLICAR-ESCALA-DECIMAL-EXIT.
+           EXIT.
+
+       2100-LEER-ENTRADA.
+           READ ENTRADA-03
+               AT END
+                   SET WS-FIN-ARCHIVO TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-CONTADOR-LEIDOS
+           END-READ.
+       2100-LEER-ENTRADA-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2500-REGISTRAR-AUDITORIA - arma y graba una linea de auditoria
+      * con los datos de entrada, el resultado y la fecha/hora.
+      ******************************************************************
+       2500-REGISTRAR-AUDITORIA.
+           ACCEPT WS-FH-FECHA FROM DATE YYYYMMDD
+           ACCEPT WS-FH-HORA FROM TIME
+           MOVE WS-FH-FECHA TO WS-LA-FECHA
+           MOVE WS-FH-HORA TO WS-LA-HORA
+           MOVE NP-NUM1 TO WS-LA-NUM1
+           MOVE NP-NUM2 TO WS-LA-NUM2
+           MOVE NP-RES TO WS-LA-RES
+           MOVE NP-RESTO TO WS-LA-RESTO
+           MOVE "DIVISION " TO WS-LA-TIPO
+           IF NP-NUM2 = 0
+               MOVE "S" TO WS-LA-DIV-CERO
+           ELSE
+               MOVE "N" TO WS-LA-DIV-CERO
+           END-IF
+           MOVE WS-LINEA-AUDITORIA TO REG-AUDITORIA-03
+           WRITE REG-AUDITORIA-03
+           IF WS-FS-AUDITORIA NOT = "00"
+               DISPLAY "ERROR ESCRIBIENDO AUDIT03.DAT - STATUS "
+                   WS-FS-AUDITORIA
+           END-IF
+
+           IF NP-RESTO NOT = ZERO
+               MOVE "EXCEPCION" TO WS-LA-TIPO
+               MOVE WS-LINEA-AUDITORIA TO REG-AUDITORIA-03
+               WRITE REG-AUDITORIA-03
+               IF WS-FS-AUDITORIA NOT = "00"
+                   DISPLAY "ERROR ESCRIBIENDO AUDIT03.DAT - STATUS "
+                       WS-FS-AUDITORIA
+               END-IF
+           END-IF.
+       2500-REGISTRAR-AUDITORIA-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2600-REGISTRAR-HISTORIA - graba el par dividido en el archivo
+      * indexado de historia, con clave fecha + secuencia del dia.
+      ******************************************************************
+       2600-REGISTRAR-HISTORIA.
+           ADD 1 TO WS-SECUENCIA-HISTORIA
+           MOVE NP-FECHA TO RH-FECHA
+           MOVE WS-SECUENCIA-HISTORIA TO RH-SECUENCIA
+           MOVE NP-NUM1 TO RH-NUM1
+           MOVE NP-NUM2 TO RH-NUM2
+           MOVE NP-RES TO RH-RES
+           MOVE NP-RESTO TO RH-RESTO
+           MOVE "EJERCICIO03" TO RH-PROGRAMA
+           WRITE REG-HISTORIA-00
+           IF WS-FS-HISTORIA NOT = "00"
+               DISPLAY "ERROR ESCRIBIENDO HIST00.DAT - STATUS "
+                   WS-FS-HISTORIA
+           END-IF.
+       2600-REGISTRAR-HISTORIA-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2700-ACTUALIZAR-PUNTO-CONTROL - cada WS-INTERVALO-CHECKPOINT
+      * transacciones, graba el ultimo registro procesado como punto
+      * de control para un eventual reinicio.
+      ******************************************************************
+       2700-ACTUALIZAR-PUNTO-CONTROL.
+           DIVIDE WS-CONTADOR-LEIDOS BY WS-INTERVALO-CHECKPOINT
+               GIVING WS-COCIENTE-CHECKPOINT
+               REMAINDER WS-RESTO-CHECKPOINT
+           IF WS-RESTO-CHECKPOINT = ZERO
+               OPEN OUTPUT PUNTO-CONTROL-03
+               MOVE WS-CONTADOR-LEIDOS TO REG-PUNTO-CONTROL-03
+               WRITE REG-PUNTO-CONTROL-03
+               CLOSE PUNTO-CONTROL-03
+           END-IF.
+       2700-ACTUALIZAR-PUNTO-CONTROL-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-FINALIZAR - cierra archivos, informa totales y repone el
+      * punto de control en cero porque el archivo se proceso entero.
+      ******************************************************************
+       3000-FINALIZAR.
+           CLOSE ENTRADA-03
+           CLOSE AUDITORIA-03
+           CLOSE RECHAZOS-03
+           CLOSE HISTORIA-00
+           OPEN OUTPUT PUNTO-CONTROL-03
+           MOVE ZERO TO REG-PUNTO-CONTROL-03
+           WRITE REG-PUNTO-CONTROL-03
+           CLOSE PUNTO-CONTROL-03
+           DISPLAY "EJERCICIO03 - PARES LEIDOS    : " WS-CONTADOR-LEIDOS
+           DISPLAY "EJERCICIO03 - DIVISIONES OK    : "
+               WS-CONTADOR-DIVIDIDOS
+           DISPLAY "EJERCICIO03 - PARES RECHAZADOS : "
+               WS-CONTADOR-RECHAZOS
+           IF RETURN-CODE = ZERO AND WS-CONTADOR-RECHAZOS > ZERO
+               MOVE 4 TO RETURN-CODE
+           END-IF.
+       3000-FINALIZAR-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 5000-DIVIDIR-PAR - modo subprograma: divide en memoria el par
+      * recibido del programa invocante, auditando y registrando el
+      * resultado igual que el modo batch, sin tocar ENTRADA-03 ni el
+      * punto de control. RECHAZOS-03 se abre igual que en modo batch
+      * porque un desborde al dividir o al escalar el resultado se
+      * rechaza ahi, igual que en 2000-PROCESAR.
+      ******************************************************************
+       5000-DIVIDIR-PAR.
+           MOVE LK-NUM1 TO NP-NUM1
+           MOVE LK-NUM2 TO NP-NUM2
+           MOVE "N" TO WS-SW-DESBORDE
+           MOVE "N" TO LK-ERROR
+
+           PERFORM 1050-LEER-PARAMETROS THRU 1050-LEER-PARAMETROS-EXIT
+
+           OPEN EXTEND AUDITORIA-03
+           IF WS-FS-AUDITORIA = "35"
+               OPEN OUTPUT AUDITORIA-03
+           END-IF
+           IF WS-FS-AUDITORIA NOT = "00"
+               DISPLAY "ERROR ABRIENDO AUDIT03.DAT - STATUS "
+                   WS-FS-AUDITORIA
+               MOVE "S" TO LK-ERROR
+               GO TO 5000-DIVIDIR-PAR-EXIT
+           END-IF
+
+           OPEN EXTEND RECHAZOS-03
+           IF WS-FS-RECHAZOS = "35"
+               OPEN OUTPUT RECHAZOS-03
+           END-IF
+           IF WS-FS-RECHAZOS NOT = "00"
+               DISPLAY "ERROR ABRIENDO RECHAZ03.DAT - STATUS "
+                   WS-FS-RECHAZOS
+               CLOSE AUDITORIA-03
+               MOVE "S" TO LK-ERROR
+               GO TO 5000-DIVIDIR-PAR-EXIT
+           END-IF
+
+           OPEN I-O HISTORIA-00
+           IF WS-FS-HISTORIA = "35"
+               OPEN OUTPUT HISTORIA-00
+               CLOSE HISTORIA-00
+               OPEN I-O HISTORIA-00
+           END-IF
+           IF WS-FS-HISTORIA NOT = "00"
+               DISPLAY "ERROR ABRIENDO HIST00.DAT - STATUS "
+                   WS-FS-HISTORIA
+               CLOSE AUDITORIA-03
+               CLOSE RECHAZOS-03
+               MOVE "S" TO LK-ERROR
+               GO TO 5000-DIVIDIR-PAR-EXIT
+           END-IF
+
+           ACCEPT NP-FECHA FROM DATE YYYYMMDD
+           PERFORM 1150-OBTENER-SECUENCIA-HISTORIA
+               THRU 1150-OBTENER-SECUENCIA-HISTORIA-EXIT
+
+           IF NP-NUM2 = 0
+               MOVE ZERO TO NP-RES
+               MOVE ZERO TO NP-RESTO
+               PERFORM 2500-REGISTRAR-AUDITORIA
+                   THRU 2500-REGISTRAR-AUDITORIA-EXIT
+           ELSE
+               DIVIDE NP-NUM1 BY NP-NUM2 GIVING NP-RES ROUNDED
+                   REMAINDER NP-RESTO
+                   ON SIZE ERROR
+                       PERFORM 1550-RECHAZAR-DESBORDE
+                           THRU 1550-RECHAZAR-DESBORDE-EXIT
+               END-DIVIDE
+               IF NOT WS-HAY-DESBORDE
+                   PERFORM 1600-APLICAR-ESCALA-DECIMAL
+                       THRU 1600-APLICAR-ESCALA-DECIMAL-EXIT
+               END-IF
+               IF NOT WS-HAY-DESBORDE
+                   ADD 1 TO WS-CONTADOR-DIVIDIDOS
+                   PERFORM 2500-REGISTRAR-AUDITORIA
+                       THRU 2500-REGISTRAR-AUDITORIA-EXIT
+               END-IF
+           END-IF
+           IF NOT WS-HAY-DESBORDE
+               PERFORM 2600-REGISTRAR-HISTORIA
+                   THRU 2600-REGISTRAR-HISTORIA-EXIT
+           END-IF
+
+           CLOSE AUDITORIA-03
+           CLOSE RECHAZOS-03
+           CLOSE HISTORIA-00
+
+           MOVE NP-RES TO LK-RES
+           MOVE NP-RESTO TO LK-RESTO.
+       5000-DIVIDIR-PAR-EXIT.
+           EXIT.
+
+       END PROGRAM Ejercicio03.
