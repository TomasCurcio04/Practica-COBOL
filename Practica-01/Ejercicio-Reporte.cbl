@@ -0,0 +1,147 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+      * Modification history:
+      *   2026-08-09 TC  Created: reads AUDIT03.DAT end to end and
+      *                  prints the daily summary for Ejercicio03 -
+      *                  total divisions, divide-by-zero rejections
+      *                  (count and list), and the minimum/maximum RES.
+      *   2026-08-09 TC  Widened the audit-line layout to match
+      *                  Ejercicio03's PIC 9(07)V99 amounts.
+      *   2026-08-09 TC  Replaced the hand-copied audit-line layout with
+      *                  the shared AUDIT03 copybook, also now used by
+      *                  Ejercicio03, so the two programs cannot drift
+      *                  apart on the shape of an AUDIT03.DAT record.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EjercicioReporte.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDITORIA-03 ASSIGN TO WS-ARCH-AUDITORIA
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-AUDITORIA.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDITORIA-03
+           RECORD CONTAINS 80 CHARACTERS.
+       01  REG-AUDITORIA-03       PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-ARCH-AUDITORIA       PIC X(40) VALUE "AUDIT03.DAT".
+       01  WS-FS-AUDITORIA         PIC X(02) VALUE SPACES.
+       01  WS-SW-FIN-ARCHIVO       PIC X(01) VALUE "N".
+           88  WS-FIN-ARCHIVO                VALUE "S".
+
+       COPY AUDIT03.
+
+       01  WS-RES-NUMERICO         PIC 9(07)V99.
+       01  WS-CONTADOR-DIVISIONES  PIC 9(07) VALUE ZERO.
+       01  WS-CONTADOR-DIV-CERO    PIC 9(07) VALUE ZERO.
+       01  WS-SW-PRIMER-RES        PIC X(01) VALUE "S".
+           88  WS-PRIMER-RES                 VALUE "S".
+       01  WS-RES-MINIMO           PIC 9(07)V99 VALUE ZERO.
+       01  WS-RES-MAXIMO           PIC 9(07)V99 VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INICIAR THRU 1000-INICIAR-EXIT
+           PERFORM 2000-PROCESAR THRU 2000-PROCESAR-EXIT
+               UNTIL WS-FIN-ARCHIVO
+           PERFORM 3000-FINALIZAR THRU 3000-FINALIZAR-EXIT
+           STOP RUN.
+
+      ******************************************************************
+      * 1000-INICIAR - abre el archivo de auditoria y lee el primer
+      * registro; si el archivo no existe, el reporte sale vacio.
+      ******************************************************************
+       1000-INICIAR.
+           OPEN INPUT AUDITORIA-03
+           IF WS-FS-AUDITORIA NOT = "00"
+               DISPLAY "ERROR ABRIENDO AUDIT03.DAT - STATUS "
+                   WS-FS-AUDITORIA
+               SET WS-FIN-ARCHIVO TO TRUE
+               GO TO 1000-INICIAR-EXIT
+           END-IF
+           DISPLAY "EJERCICIOREPORTE - RESUMEN DIARIO DE DIVISIONES"
+           PERFORM 2100-LEER-AUDITORIA THRU 2100-LEER-AUDITORIA-EXIT.
+       1000-INICIAR-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-PROCESAR - acumula totales a partir de cada linea de
+      * auditoria de tipo DIVISION; las lineas EXCEPCION no se cuentan
+      * aparte porque ya estan reflejadas en su linea DIVISION.
+      ******************************************************************
+       2000-PROCESAR.
+           IF WS-LA-TIPO = "DIVISION "
+               ADD 1 TO WS-CONTADOR-DIVISIONES
+               IF WS-LA-DIV-CERO = "S"
+                   ADD 1 TO WS-CONTADOR-DIV-CERO
+                   DISPLAY "  DIVISION POR CERO - " WS-LA-FECHA " "
+                       WS-LA-HORA " NUM1=" WS-LA-NUM1
+                       " NUM2=" WS-LA-NUM2
+               ELSE
+                   MOVE WS-LA-RES TO WS-RES-NUMERICO
+                   PERFORM 2200-ACTUALIZAR-MIN-MAX
+                       THRU 2200-ACTUALIZAR-MIN-MAX-EXIT
+               END-IF
+           END-IF
+           PERFORM 2100-LEER-AUDITORIA THRU 2100-LEER-AUDITORIA-EXIT.
+       2000-PROCESAR-EXIT.
+           EXIT.
+
+       2100-LEER-AUDITORIA.
+           READ AUDITORIA-03 INTO WS-LINEA-AUDITORIA
+               AT END
+                   SET WS-FIN-ARCHIVO TO TRUE
+           END-READ.
+       2100-LEER-AUDITORIA-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2200-ACTUALIZAR-MIN-MAX - mantiene el minimo y el maximo RES
+      * vistos hasta el momento entre las divisiones validas.
+      ******************************************************************
+       2200-ACTUALIZAR-MIN-MAX.
+           IF WS-PRIMER-RES
+               MOVE WS-RES-NUMERICO TO WS-RES-MINIMO
+               MOVE WS-RES-NUMERICO TO WS-RES-MAXIMO
+               MOVE "N" TO WS-SW-PRIMER-RES
+           ELSE
+               IF WS-RES-NUMERICO < WS-RES-MINIMO
+                   MOVE WS-RES-NUMERICO TO WS-RES-MINIMO
+               END-IF
+               IF WS-RES-NUMERICO > WS-RES-MAXIMO
+                   MOVE WS-RES-NUMERICO TO WS-RES-MAXIMO
+               END-IF
+           END-IF.
+       2200-ACTUALIZAR-MIN-MAX-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-FINALIZAR - cierra el archivo e imprime los totales del
+      * dia.
+      ******************************************************************
+       3000-FINALIZAR.
+           IF WS-FS-AUDITORIA = "00"
+               CLOSE AUDITORIA-03
+           END-IF
+           DISPLAY "  TOTAL DE DIVISIONES      : "
+               WS-CONTADOR-DIVISIONES
+           DISPLAY "  DIVISIONES POR CERO      : "
+               WS-CONTADOR-DIV-CERO
+           IF WS-PRIMER-RES
+               DISPLAY "  RES MINIMO / MAXIMO      : SIN DATOS"
+           ELSE
+               DISPLAY "  RES MINIMO               : " WS-RES-MINIMO
+               DISPLAY "  RES MAXIMO               : " WS-RES-MAXIMO
+           END-IF.
+       3000-FINALIZAR-EXIT.
+           EXIT.
+
+       END PROGRAM EjercicioReporte.
