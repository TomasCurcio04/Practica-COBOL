@@ -0,0 +1,30 @@
+      ******************************************************************
+      * Copybook: NUMPAIR
+      * Purpose:  Canonical number-pair/result layout shared by
+      *           Ejercicio1 and Ejercicio03 so both programs agree on
+      *           one transaction shape instead of declaring NUM1,
+      *           NUM2 and RES independently with different PICTUREs.
+      ******************************************************************
+      * Modification history:
+      *   2026-08-09 TC  Created.
+      *   2026-08-09 TC  Widened NUM1/NUM2/RES/RESTO from PIC 999V99
+      *                  (capped at 999.99) to PIC 9(07)V99 so larger
+      *                  real amounts divide without overflowing.
+      *   2026-08-09 TC  Added NP-ERROR: Ejercicio1/Ejercicio03 set it
+      *                  before returning from their CALLed-subprogram
+      *                  entry points, so EjercicioDriver (which shares
+      *                  this same record across the whole CALL chain)
+      *                  can tell a file-open failure on the other side
+      *                  from a genuine result, instead of displaying
+      *                  whatever was left over in NUM1/NUM2/RES/RESTO.
+      ******************************************************************
+       01  NUMPAR-REGISTRO.
+           05  NP-NUM1             PIC 9(07)V99.
+           05  NP-NUM2             PIC 9(07)V99.
+           05  NP-RES              PIC 9(07)V99.
+           05  NP-RESTO            PIC 9(07)V99.
+           05  NP-FECHA            PIC 9(08).
+           05  NP-SECUENCIA        PIC 9(06).
+           05  NP-ERROR            PIC X(01).
+               88  NP-HUBO-ERROR             VALUE "S".
+               88  NP-SIN-ERROR              VALUE "N".
