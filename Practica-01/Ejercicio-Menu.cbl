@@ -0,0 +1,70 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+      * Modification history:
+      *   2026-08-09 TC  Created: operator menu presenting the reversal
+      *                  and division batch utilities, dispatching to
+      *                  whichever one is chosen and returning a proper
+      *                  return code instead of requiring each program
+      *                  to be invoked by hand.
+      *   2026-08-09 TC  CANCEL each utility right after it returns, so
+      *                  its WORKING-STORAGE (in particular the
+      *                  end-of-file switch) is reinitialized the next
+      *                  time the operator picks the same option in the
+      *                  same session instead of running with state left
+      *                  over from the previous call.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EjercicioMenu.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-OPCION                PIC 9(01) VALUE ZERO.
+           88  WS-OPCION-INVERTIR             VALUE 1.
+           88  WS-OPCION-DIVIDIR              VALUE 2.
+           88  WS-OPCION-SALIR                VALUE 9.
+           88  WS-OPCION-VALIDA                VALUE 1, 2, 9.
+       01  WS-RETURN-CODE            PIC S9(04) COMP VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-MOSTRAR-MENU THRU 1000-MOSTRAR-MENU-EXIT
+               UNTIL WS-OPCION-SALIR
+           MOVE WS-RETURN-CODE TO RETURN-CODE
+           STOP RUN.
+
+      ******************************************************************
+      * 1000-MOSTRAR-MENU - presenta las opciones al operador, valida
+      * la respuesta y despacha la utilidad elegida.
+      ******************************************************************
+       1000-MOSTRAR-MENU.
+           DISPLAY " "
+           DISPLAY "EJERCICIOMENU - UTILITARIOS DE LOTE"
+           DISPLAY "  1. INVERTIR PARES   (EJERCICIO1  - INFILE01.DAT)"
+           DISPLAY "  2. DIVIDIR PARES    (EJERCICIO03 - INFILE03.DAT)"
+           DISPLAY "  9. SALIR"
+           DISPLAY "OPCION: "
+           ACCEPT WS-OPCION
+
+           IF NOT WS-OPCION-VALIDA
+               DISPLAY "OPCION INVALIDA - INGRESE 1, 2 O 9"
+               GO TO 1000-MOSTRAR-MENU-EXIT
+           END-IF
+
+           IF WS-OPCION-INVERTIR
+               CALL "Ejercicio1"
+               MOVE RETURN-CODE TO WS-RETURN-CODE
+               CANCEL "Ejercicio1"
+           END-IF
+
+           IF WS-OPCION-DIVIDIR
+               CALL "Ejercicio03"
+               MOVE RETURN-CODE TO WS-RETURN-CODE
+               CANCEL "Ejercicio03"
+           END-IF.
+       1000-MOSTRAR-MENU-EXIT.
+           EXIT.
+
+       END PROGRAM EjercicioMenu.
