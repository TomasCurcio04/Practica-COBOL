@@ -0,0 +1,287 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+      * Modification history:
+      *   2026-08-09 TC  Created: chains Ejercicio1 and Ejercicio03 as
+      *                  subprograms, CALLing each with one NUMPAIR
+      *                  record instead of running them as separate
+      *                  manual batch steps. Ejercicio1 reverses the
+      *                  pair, then Ejercicio03 divides the reversed
+      *                  pair, so a single job produces one audited,
+      *                  historized result per input pair.
+      *   2026-08-09 TC  Added input editing on RE00-NUM1/NUM2, same as
+      *                  Ejercicio1's own batch loop: a pair that is not
+      *                  valid numeric data is routed to RECHAZOS-00
+      *                  with a reason code instead of being passed to
+      *                  Ejercicio1/Ejercicio03.
+      *   2026-08-09 TC  Added checkpoint/restart, mirroring Ejercicio1
+      *                  and Ejercicio03's own batch loops: a checkpoint
+      *                  record is written to CKPT00.DAT every
+      *                  WS-INTERVALO-CHECKPOINT pairs and read back at
+      *                  startup, so a restarted run skips the pairs a
+      *                  previous run already chained through, instead
+      *                  of reprocessing the whole input file.
+      *   2026-08-09 TC  1000-INICIAR now sets WS-FIN-ARCHIVO before
+      *                  abandoning startup on an OPEN failure, so the
+      *                  main loop does not keep reading a file that
+      *                  was never opened. 2000-PROCESAR now checks
+      *                  NP-HUBO-ERROR after each CALL (set by
+      *                  Ejercicio1/Ejercicio03 on their own file-open
+      *                  failures) instead of assuming NUM1/NUM2/RES/
+      *                  RESTO were actually updated by the CALL.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EjercicioDriver.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ENTRADA-00 ASSIGN TO WS-ARCH-ENTRADA
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-ENTRADA.
+
+           SELECT RECHAZOS-00 ASSIGN TO WS-ARCH-RECHAZOS
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-RECHAZOS.
+
+           SELECT PUNTO-CONTROL-00 ASSIGN TO WS-ARCH-PUNTO-CONTROL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-PUNTO-CONTROL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ENTRADA-00
+           RECORD CONTAINS 6 CHARACTERS.
+       01  REG-ENTRADA-00.
+           05  RE00-NUM1          PIC 9(3).
+           05  RE00-NUM2          PIC 9(3).
+
+       FD  RECHAZOS-00
+           RECORD CONTAINS 40 CHARACTERS.
+       01  REG-RECHAZOS-00.
+           05  RR00-NUM1          PIC X(03).
+           05  FILLER             PIC X(01) VALUE SPACE.
+           05  RR00-NUM2          PIC X(03).
+           05  FILLER             PIC X(01) VALUE SPACE.
+           05  RR00-MOTIVO        PIC X(02).
+           05  FILLER             PIC X(01) VALUE SPACE.
+           05  RR00-DESCRIPCION   PIC X(29).
+
+       FD  PUNTO-CONTROL-00
+           RECORD CONTAINS 07 CHARACTERS.
+       01  REG-PUNTO-CONTROL-00   PIC 9(07).
+
+       WORKING-STORAGE SECTION.
+       COPY NUMPAIR.
+
+       01  WS-ARCH-ENTRADA        PIC X(40)  VALUE "INFILE01.DAT".
+       01  WS-ARCH-RECHAZOS       PIC X(40)  VALUE "RECHAZ00.DAT".
+       01  WS-ARCH-PUNTO-CONTROL  PIC X(40)  VALUE "CKPT00.DAT".
+       01  WS-FS-ENTRADA          PIC X(02)  VALUE SPACES.
+       01  WS-FS-RECHAZOS         PIC X(02)  VALUE SPACES.
+       01  WS-FS-PUNTO-CONTROL    PIC X(02)  VALUE SPACES.
+       01  WS-SW-FIN-ARCHIVO      PIC X(01)  VALUE "N".
+           88  WS-FIN-ARCHIVO                VALUE "S".
+       01  WS-SW-REGISTRO-VALIDO  PIC X(01)  VALUE "N".
+           88  WS-REGISTRO-VALIDO            VALUE "S".
+       01  WS-CONTADOR-LEIDOS     PIC 9(07)  VALUE ZERO.
+       01  WS-CONTADOR-PROCESADOS PIC 9(07)  VALUE ZERO.
+       01  WS-CONTADOR-RECHAZOS   PIC 9(07)  VALUE ZERO.
+       01  WS-CONTADOR-ERRORES    PIC 9(07)  VALUE ZERO.
+       01  WS-INTERVALO-CHECKPOINT
+                                  PIC 9(07)  VALUE 10.
+       01  WS-REGISTROS-A-SALTAR PIC 9(07)  VALUE ZERO.
+       01  WS-CONTADOR-SALTEADOS PIC 9(07)  VALUE ZERO.
+       01  WS-COCIENTE-CHECKPOINT
+                                  PIC 9(07)  VALUE ZERO.
+       01  WS-RESTO-CHECKPOINT   PIC 9(07)  VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INICIAR THRU 1000-INICIAR-EXIT
+           PERFORM 2000-PROCESAR THRU 2000-PROCESAR-EXIT
+               UNTIL WS-FIN-ARCHIVO
+           PERFORM 3000-FINALIZAR THRU 3000-FINALIZAR-EXIT
+           STOP RUN.
+
+      ******************************************************************
+      * 1000-INICIAR - abre los archivos y deja posicionado el primer
+      * par a procesar.
+      ******************************************************************
+       1000-INICIAR.
+           OPEN INPUT ENTRADA-00
+           IF WS-FS-ENTRADA NOT = "00"
+               DISPLAY "ERROR ABRIENDO INFILE01.DAT - STATUS "
+                   WS-FS-ENTRADA
+               SET WS-FIN-ARCHIVO TO TRUE
+               GO TO 1000-INICIAR-EXIT
+           END-IF
+
+           OPEN OUTPUT RECHAZOS-00
+           IF WS-FS-RECHAZOS NOT = "00"
+               DISPLAY "ERROR ABRIENDO RECHAZ00.DAT - STATUS "
+                   WS-FS-RECHAZOS
+               SET WS-FIN-ARCHIVO TO TRUE
+               GO TO 1000-INICIAR-EXIT
+           END-IF
+
+           PERFORM 1100-LEER-PUNTO-CONTROL
+               THRU 1100-LEER-PUNTO-CONTROL-EXIT
+           PERFORM 1200-SALTAR-PROCESADOS
+               THRU 1200-SALTAR-PROCESADOS-EXIT
+               UNTIL WS-CONTADOR-SALTEADOS >= WS-REGISTROS-A-SALTAR
+                   OR WS-FIN-ARCHIVO
+
+           PERFORM 2100-LEER-ENTRADA THRU 2100-LEER-ENTRADA-EXIT.
+       1000-INICIAR-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1100-LEER-PUNTO-CONTROL - lee el ultimo punto de control de una
+      * corrida anterior; si no existe, se arranca desde el principio.
+      ******************************************************************
+       1100-LEER-PUNTO-CONTROL.
+           MOVE ZERO TO WS-REGISTROS-A-SALTAR
+           OPEN INPUT PUNTO-CONTROL-00
+           IF WS-FS-PUNTO-CONTROL = "00"
+               READ PUNTO-CONTROL-00
+                   NOT AT END
+                       MOVE REG-PUNTO-CONTROL-00 TO
+                           WS-REGISTROS-A-SALTAR
+               END-READ
+               CLOSE PUNTO-CONTROL-00
+           END-IF
+           IF WS-REGISTROS-A-SALTAR > ZERO
+               DISPLAY "DRIVER - REINICIO: SE SALTEAN "
+                   WS-REGISTROS-A-SALTAR " PARES YA ENCADENADOS"
+           END-IF.
+       1100-LEER-PUNTO-CONTROL-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1200-SALTAR-PROCESADOS - descarta los pares ya encadenados en
+      * una corrida previa, sin volver a validarlos ni a llamar a
+      * Ejercicio1/Ejercicio03.
+      ******************************************************************
+       1200-SALTAR-PROCESADOS.
+           READ ENTRADA-00
+               AT END
+                   SET WS-FIN-ARCHIVO TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-CONTADOR-LEIDOS
+                   ADD 1 TO WS-CONTADOR-SALTEADOS
+           END-READ.
+       1200-SALTAR-PROCESADOS-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-PROCESAR - valida el par leido; si es valido llama a
+      * Ejercicio1 para invertirlo y despues a Ejercicio03 para dividir
+      * el par ya invertido (ambos subprogramas auditan e historizan su
+      * propio resultado); si no, lo rechaza con un motivo. NP-ERROR se
+      * revisa despues de cada CALL porque ambos subprogramas comparten
+      * este mismo NUMPAR-REGISTRO: si uno de los dos no pudo abrir sus
+      * propios archivos, NUM1/NUM2/RES/RESTO pueden haber quedado sin
+      * actualizar, y encadenar igual mostraria un resultado que no es
+      * el de este par.
+      ******************************************************************
+       2000-PROCESAR.
+           PERFORM 2050-VALIDAR-ENTRADA THRU 2050-VALIDAR-ENTRADA-EXIT
+           IF WS-REGISTRO-VALIDO
+               MOVE RE00-NUM1 TO NP-NUM1
+               MOVE RE00-NUM2 TO NP-NUM2
+               CALL "Ejercicio1" USING NUMPAR-REGISTRO
+               IF NP-HUBO-ERROR
+                   DISPLAY "DRIVER - Ejercicio1 NO PUDO PROCESAR EL PAR"
+                   ADD 1 TO WS-CONTADOR-ERRORES
+               ELSE
+                   CALL "Ejercicio03" USING NUMPAR-REGISTRO
+                   IF NP-HUBO-ERROR
+                       DISPLAY "DRIVER - Ejercicio03 NO PUDO PROCESAR "
+                           "EL PAR"
+                       ADD 1 TO WS-CONTADOR-ERRORES
+                   ELSE
+                       DISPLAY "DRIVER - PAR INVERTIDO  : " NP-NUM1
+                           " / " NP-NUM2
+                       DISPLAY "DRIVER - RESULTADO      : " NP-RES
+                           " RESTO " NP-RESTO
+                       ADD 1 TO WS-CONTADOR-PROCESADOS
+                   END-IF
+               END-IF
+           END-IF
+           PERFORM 2700-ACTUALIZAR-PUNTO-CONTROL
+               THRU 2700-ACTUALIZAR-PUNTO-CONTROL-EXIT
+           PERFORM 2100-LEER-ENTRADA THRU 2100-LEER-ENTRADA-EXIT.
+       2000-PROCESAR-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2050-VALIDAR-ENTRADA - edita el par leido antes de encadenarlo;
+      * un contenido no numerico en cualquiera de los dos campos se
+      * rechaza sin llegar a CALLar Ejercicio1 ni Ejercicio03.
+      ******************************************************************
+       2050-VALIDAR-ENTRADA.
+           SET WS-REGISTRO-VALIDO TO TRUE
+           IF RE00-NUM1 NOT NUMERIC OR RE00-NUM2 NOT NUMERIC
+               MOVE "N" TO WS-SW-REGISTRO-VALIDO
+               MOVE RE00-NUM1 TO RR00-NUM1
+               MOVE RE00-NUM2 TO RR00-NUM2
+               MOVE "01" TO RR00-MOTIVO
+               MOVE "DATO NO NUMERICO" TO RR00-DESCRIPCION
+               WRITE REG-RECHAZOS-00
+               ADD 1 TO WS-CONTADOR-RECHAZOS
+           END-IF.
+       2050-VALIDAR-ENTRADA-EXIT.
+           EXIT.
+
+       2100-LEER-ENTRADA.
+           READ ENTRADA-00
+               AT END
+                   SET WS-FIN-ARCHIVO TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-CONTADOR-LEIDOS
+           END-READ.
+       2100-LEER-ENTRADA-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2700-ACTUALIZAR-PUNTO-CONTROL - cada WS-INTERVALO-CHECKPOINT
+      * pares, graba el ultimo par encadenado como punto de control
+      * para un eventual reinicio.
+      ******************************************************************
+       2700-ACTUALIZAR-PUNTO-CONTROL.
+           DIVIDE WS-CONTADOR-LEIDOS BY WS-INTERVALO-CHECKPOINT
+               GIVING WS-COCIENTE-CHECKPOINT
+               REMAINDER WS-RESTO-CHECKPOINT
+           IF WS-RESTO-CHECKPOINT = ZERO
+               OPEN OUTPUT PUNTO-CONTROL-00
+               MOVE WS-CONTADOR-LEIDOS TO REG-PUNTO-CONTROL-00
+               WRITE REG-PUNTO-CONTROL-00
+               CLOSE PUNTO-CONTROL-00
+           END-IF.
+       2700-ACTUALIZAR-PUNTO-CONTROL-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-FINALIZAR - cierra los archivos e informa el total de
+      * pares encadenados y rechazados.
+      ******************************************************************
+       3000-FINALIZAR.
+           CLOSE ENTRADA-00
+           CLOSE RECHAZOS-00
+           OPEN OUTPUT PUNTO-CONTROL-00
+           MOVE ZERO TO REG-PUNTO-CONTROL-00
+           WRITE REG-PUNTO-CONTROL-00
+           CLOSE PUNTO-CONTROL-00
+           DISPLAY "DRIVER - PARES ENCADENADOS: "
+               WS-CONTADOR-PROCESADOS
+           DISPLAY "DRIVER - PARES RECHAZADOS : "
+               WS-CONTADOR-RECHAZOS
+           DISPLAY "DRIVER - PARES CON ERROR  : "
+               WS-CONTADOR-ERRORES.
+       3000-FINALIZAR-EXIT.
+           EXIT.
+
+       END PROGRAM EjercicioDriver.
