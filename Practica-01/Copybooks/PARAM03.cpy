@@ -0,0 +1,15 @@
+      ******************************************************************
+      * Copybook: PARAM03
+      * Purpose:  Parameter record for Ejercicio03 - lets the decimal
+      *           scale used when displaying/auditing amounts be set
+      *           from a parameter file instead of being hardcoded.
+      *           The underlying PICTURE widths are still fixed at
+      *           compile time (COBOL has no runtime PICTURE resizing);
+      *           this only drives how many decimal positions are
+      *           reported, not the physical field size.
+      ******************************************************************
+      * Modification history:
+      *   2026-08-09 TC  Created.
+      ******************************************************************
+       01  PARM03-REGISTRO.
+           05  PARM03-ESCALA-DECIMAL   PIC 9(01).
