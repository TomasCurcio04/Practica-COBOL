@@ -1,23 +1,455 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. Ejercicio1.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01  NUM1 PIC 9(3).
-       01  NUM2 PIC 9(3).
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY "Ingrese un numero de hasta 3 cifras"
-            ACCEPT NUM1.
-            DISPLAY "Ingrese otro numero de hasta 3 cifras"
-            ACCEPT NUM2.
-            DISPLAY "Los numeroo leidos en orden inverso son: "
-            NUM2 " y "NUM1.
-            STOP RUN.
-       END PROGRAM Ejercicio1.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+      * Modification history:
+      *   2026-08-09 TC  Converted from an interactive ACCEPT/DISPLAY
+      *                  program into a batch job: reads NUM1/NUM2
+      *                  pairs from ENTRADA-01 and writes the reversed
+      *                  pairs to SALIDA-01, so it can run unattended.
+      *   2026-08-09 TC  Added input editing: records with non-numeric
+      *                  data are no longer reversed - they are routed
+      *                  to RECHAZOS-01 with a reason code.
+      *   2026-08-09 TC  Added checkpoint/restart: a checkpoint record
+      *                  is written to PUNTO-CONTROL-01 every
+      *                  WS-INTERVALO-CHECKPOINT records, and is read
+      *                  back at startup so a restarted run skips the
+      *                  records a previous run already completed.
+      *   2026-08-09 TC  NUM1/NUM2 now share the NUMPAIR copybook with
+      *                  Ejercicio03, and every processed pair is
+      *                  written to the HISTORIA-00 indexed file keyed
+      *                  by date and sequence.
+      *   2026-08-09 TC  Accepts an optional NUMPAIR record on the USING
+      *                  phrase: called with one, it reverses that pair
+      *                  in memory and returns to the caller instead of
+      *                  running the batch job, so a control program can
+      *                  CALL this as a subprogram.
+      *   2026-08-09 TC  RH-NUM1/NUM2/RES/RESTO widened to PIC 9(07)V99
+      *                  to match the NUMPAIR copybook now shared with
+      *                  Ejercicio03 on the same HIST00.DAT file.
+      *   2026-08-09 TC  RH-PROGRAMA widened to PIC X(11) - "EJERCICIO03"
+      *                  did not fit in the previous PIC X(10) and was
+      *                  being truncated. Added 1150-OBTENER-SECUENCIA-
+      *                  HISTORIA, which positions WS-SECUENCIA-HISTORIA
+      *                  on the highest RH-SECUENCIA already on file for
+      *                  today before numbering a new one, instead of
+      *                  always starting at zero: HIST00.DAT is shared
+      *                  with Ejercicio03, and either program may already
+      *                  have written today's first sequence by the time
+      *                  this one runs.
+      *   2026-08-09 TC  1000-INICIAR now sets WS-FIN-ARCHIVO before
+      *                  abandoning startup on any OPEN failure - it
+      *                  previously left the switch off, so the batch
+      *                  loop kept reading a file that was never opened
+      *                  and never reached end of file. Also added
+      *                  NP-ERROR (set via the NUMPAIR copybook) to
+      *                  5000-INVERTIR-PAR: a HIST00.DAT open failure
+      *                  there now tells EjercicioDriver so it does not
+      *                  treat an un-reversed pair as a real result.
+      *                  RETURN-CODE is now set to 16 on any of those
+      *                  startup failures and to 4 if any pair was
+      *                  rejected, instead of always coming back 0 to
+      *                  EjercicioMenu regardless of what happened.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Ejercicio1.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ENTRADA-01 ASSIGN TO WS-ARCH-ENTRADA
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-ENTRADA.
+
+           SELECT SALIDA-01 ASSIGN TO WS-ARCH-SALIDA
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-SALIDA.
+
+           SELECT RECHAZOS-01 ASSIGN TO WS-ARCH-RECHAZOS
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-RECHAZOS.
+
+           SELECT PUNTO-CONTROL-01 ASSIGN TO WS-ARCH-PUNTO-CONTROL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-PUNTO-CONTROL.
+
+           SELECT HISTORIA-00 ASSIGN TO WS-ARCH-HISTORIA
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS RH-CLAVE
+               FILE STATUS IS WS-FS-HISTORIA.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ENTRADA-01
+           RECORD CONTAINS 6 CHARACTERS.
+       01  REG-ENTRADA-01.
+           05  RE01-NUM1          PIC 9(3).
+           05  RE01-NUM2          PIC 9(3).
+
+       FD  SALIDA-01
+           RECORD CONTAINS 7 CHARACTERS.
+       01  REG-SALIDA-01.
+           05  RS01-NUM2          PIC 9(3).
+           05  FILLER             PIC X(01)  VALUE " ".
+           05  RS01-NUM1          PIC 9(3).
+
+       FD  RECHAZOS-01
+           RECORD CONTAINS 40 CHARACTERS.
+       01  REG-RECHAZOS-01.
+           05  RR01-NUM1          PIC X(03).
+           05  FILLER             PIC X(01) VALUE SPACE.
+           05  RR01-NUM2          PIC X(03).
+           05  FILLER             PIC X(01) VALUE SPACE.
+           05  RR01-MOTIVO        PIC X(02).
+           05  FILLER             PIC X(01) VALUE SPACE.
+           05  RR01-DESCRIPCION   PIC X(29).
+
+       FD  PUNTO-CONTROL-01
+           RECORD CONTAINS 07 CHARACTERS.
+       01  REG-PUNTO-CONTROL-01   PIC 9(07).
+
+       FD  HISTORIA-00.
+       01  REG-HISTORIA-00.
+           05  RH-CLAVE.
+               10  RH-FECHA            PIC 9(08).
+               10  RH-SECUENCIA        PIC 9(06).
+           05  RH-NUM1                 PIC 9(07)V99.
+           05  RH-NUM2                 PIC 9(07)V99.
+           05  RH-RES                  PIC 9(07)V99.
+           05  RH-RESTO                PIC 9(07)V99.
+           05  RH-PROGRAMA             PIC X(11).
+
+       WORKING-STORAGE SECTION.
+       COPY NUMPAIR.
+
+       01  WS-ARCH-ENTRADA        PIC X(40)  VALUE "INFILE01.DAT".
+       01  WS-ARCH-SALIDA         PIC X(40)  VALUE "OUTFILE01.DAT".
+       01  WS-ARCH-RECHAZOS       PIC X(40)  VALUE "RECHAZ01.DAT".
+       01  WS-ARCH-PUNTO-CONTROL  PIC X(40)  VALUE "CKPT01.DAT".
+       01  WS-ARCH-HISTORIA       PIC X(40)  VALUE "HIST00.DAT".
+       01  WS-FS-ENTRADA          PIC X(02)  VALUE SPACES.
+       01  WS-FS-SALIDA           PIC X(02)  VALUE SPACES.
+       01  WS-FS-RECHAZOS         PIC X(02)  VALUE SPACES.
+       01  WS-FS-PUNTO-CONTROL    PIC X(02)  VALUE SPACES.
+       01  WS-FS-HISTORIA         PIC X(02)  VALUE SPACES.
+       01  WS-SECUENCIA-HISTORIA  PIC 9(06)  VALUE ZERO.
+       01  WS-SW-FIN-ARCHIVO      PIC X(01)  VALUE "N".
+           88  WS-FIN-ARCHIVO                VALUE "S".
+       01  WS-SW-REGISTRO-VALIDO  PIC X(01)  VALUE "N".
+           88  WS-REGISTRO-VALIDO            VALUE "S".
+       01  WS-CONTADOR-LEIDOS     PIC 9(07)  VALUE ZERO.
+       01  WS-CONTADOR-ESCRITOS   PIC 9(07)  VALUE ZERO.
+       01  WS-CONTADOR-RECHAZOS   PIC 9(07)  VALUE ZERO.
+       01  WS-INTERVALO-CHECKPOINT
+                                  PIC 9(07)  VALUE 10.
+       01  WS-REGISTROS-A-SALTAR PIC 9(07)  VALUE ZERO.
+       01  WS-CONTADOR-SALTEADOS PIC 9(07)  VALUE ZERO.
+       01  WS-COCIENTE-CHECKPOINT
+                                  PIC 9(07)  VALUE ZERO.
+       01  WS-RESTO-CHECKPOINT   PIC 9(07)  VALUE ZERO.
+
+       LINKAGE SECTION.
+       COPY NUMPAIR REPLACING ==NUMPAR-REGISTRO==
+           BY ==LK-NUMPAR-REGISTRO==
+           LEADING ==NP-== BY ==LK-==.
+
+       PROCEDURE DIVISION USING OPTIONAL LK-NUMPAR-REGISTRO.
+       0000-MAINLINE.
+           IF ADDRESS OF LK-NUMPAR-REGISTRO = NULL
+               PERFORM 1000-INICIAR THRU 1000-INICIAR-EXIT
+               PERFORM 2000-PROCESAR THRU 2000-PROCESAR-EXIT
+                   UNTIL WS-FIN-ARCHIVO
+               PERFORM 3000-FINALIZAR THRU 3000-FINALIZAR-EXIT
+           ELSE
+               PERFORM 5000-INVERTIR-PAR THRU 5000-INVERTIR-PAR-EXIT
+           END-IF
+           GOBACK.
+
+      ******************************************************************
+      * 1000-INICIAR - abre los archivos de entrada y salida.
+      ******************************************************************
+       1000-INICIAR.
+           OPEN INPUT ENTRADA-01
+           IF WS-FS-ENTRADA NOT = "00"
+               DISPLAY "ERROR ABRIENDO INFILE01.DAT - STATUS "
+                   WS-FS-ENTRADA
+               SET WS-FIN-ARCHIVO TO TRUE
+               MOVE 16 TO RETURN-CODE
+               GO TO 1000-INICIAR-EXIT
+           END-IF
+
+           OPEN OUTPUT SALIDA-01
+           IF WS-FS-SALIDA NOT = "00"
+               DISPLAY "ERROR ABRIENDO OUTFILE01.DAT - STATUS "
+                   WS-FS-SALIDA
+               SET WS-FIN-ARCHIVO TO TRUE
+               MOVE 16 TO RETURN-CODE
+               GO TO 1000-INICIAR-EXIT
+           END-IF
+
+           OPEN OUTPUT RECHAZOS-01
+           IF WS-FS-RECHAZOS NOT = "00"
+               DISPLAY "ERROR ABRIENDO RECHAZ01.DAT - STATUS "
+                   WS-FS-RECHAZOS
+               SET WS-FIN-ARCHIVO TO TRUE
+               MOVE 16 TO RETURN-CODE
+               GO TO 1000-INICIAR-EXIT
+           END-IF
+
+           OPEN I-O HISTORIA-00
+           IF WS-FS-HISTORIA = "35"
+               OPEN OUTPUT HISTORIA-00
+               CLOSE HISTORIA-00
+               OPEN I-O HISTORIA-00
+           END-IF
+           IF WS-FS-HISTORIA NOT = "00"
+               DISPLAY "ERROR ABRIENDO HIST00.DAT - STATUS "
+                   WS-FS-HISTORIA
+               SET WS-FIN-ARCHIVO TO TRUE
+               MOVE 16 TO RETURN-CODE
+               GO TO 1000-INICIAR-EXIT
+           END-IF
+
+           ACCEPT NP-FECHA FROM DATE YYYYMMDD
+
+           PERFORM 1150-OBTENER-SECUENCIA-HISTORIA
+               THRU 1150-OBTENER-SECUENCIA-HISTORIA-EXIT
+           PERFORM 1100-LEER-PUNTO-CONTROL
+               THRU 1100-LEER-PUNTO-CONTROL-EXIT
+           PERFORM 1200-SALTAR-PROCESADOS
+               THRU 1200-SALTAR-PROCESADOS-EXIT
+               UNTIL WS-CONTADOR-SALTEADOS >= WS-REGISTROS-A-SALTAR
+                   OR WS-FIN-ARCHIVO
+
+           PERFORM 2100-LEER-ENTRADA THRU 2100-LEER-ENTRADA-EXIT.
+       1000-INICIAR-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1150-OBTENER-SECUENCIA-HISTORIA - posiciona WS-SECUENCIA-HISTORIA
+      * en la ultima secuencia ya grabada en HISTORIA-00 para la fecha de
+      * hoy (la escriba quien la haya escrito, Ejercicio1 o Ejercicio03,
+      * porque ambos comparten el mismo archivo HIST00.DAT), para que
+      * los numeros de secuencia que arme esta corrida nunca choquen con
+      * los que ya existen, incluso tras un reinicio o al ser llamado
+      * como subprograma.
+      ******************************************************************
+       1150-OBTENER-SECUENCIA-HISTORIA.
+           MOVE ZERO TO WS-SECUENCIA-HISTORIA
+           MOVE NP-FECHA TO RH-FECHA
+           MOVE 999999 TO RH-SECUENCIA
+           START HISTORIA-00 KEY IS LESS THAN OR EQUAL TO RH-CLAVE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   READ HISTORIA-00 NEXT RECORD
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           IF RH-FECHA = NP-FECHA
+                               MOVE RH-SECUENCIA TO
+                                   WS-SECUENCIA-HISTORIA
+                           END-IF
+                   END-READ
+           END-START.
+       1150-OBTENER-SECUENCIA-HISTORIA-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1100-LEER-PUNTO-CONTROL - lee el ultimo punto de control de una
+      * corrida anterior; si no existe, se arranca desde el principio.
+      ******************************************************************
+       1100-LEER-PUNTO-CONTROL.
+           MOVE ZERO TO WS-REGISTROS-A-SALTAR
+           OPEN INPUT PUNTO-CONTROL-01
+           IF WS-FS-PUNTO-CONTROL = "00"
+               READ PUNTO-CONTROL-01
+                   NOT AT END
+                       MOVE REG-PUNTO-CONTROL-01 TO
+                           WS-REGISTROS-A-SALTAR
+               END-READ
+               CLOSE PUNTO-CONTROL-01
+           END-IF
+           IF WS-REGISTROS-A-SALTAR > ZERO
+               DISPLAY "EJERCICIO1 - REINICIO: SE SALTEAN "
+                   WS-REGISTROS-A-SALTAR " REGISTROS YA PROCESADOS"
+           END-IF.
+       1100-LEER-PUNTO-CONTROL-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1200-SALTAR-PROCESADOS - descarta los registros ya procesados
+      * en una corrida previa, sin volver a validarlos ni escribirlos.
+      ******************************************************************
+       1200-SALTAR-PROCESADOS.
+           READ ENTRADA-01
+               AT END
+                   SET WS-FIN-ARCHIVO TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-CONTADOR-LEIDOS
+                   ADD 1 TO WS-CONTADOR-SALTEADOS
+           END-READ.
+       1200-SALTAR-PROCESADOS-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-PROCESAR - valida el par leido; si es valido lo invierte
+      * y lo escribe, si no lo rechaza con un motivo.
+      ******************************************************************
+       2000-PROCESAR.
+           PERFORM 2050-VALIDAR-ENTRADA THRU 2050-VALIDAR-ENTRADA-EXIT
+           IF WS-REGISTRO-VALIDO
+               MOVE RE01-NUM1 TO RS01-NUM1
+               MOVE RE01-NUM2 TO RS01-NUM2
+               PERFORM 2200-ESCRIBIR-SALIDA
+                   THRU 2200-ESCRIBIR-SALIDA-EXIT
+               MOVE RE01-NUM1 TO NP-NUM1
+               MOVE RE01-NUM2 TO NP-NUM2
+               PERFORM 2400-REGISTRAR-HISTORIA
+                   THRU 2400-REGISTRAR-HISTORIA-EXIT
+           END-IF
+           PERFORM 2300-ACTUALIZAR-PUNTO-CONTROL
+               THRU 2300-ACTUALIZAR-PUNTO-CONTROL-EXIT
+           PERFORM 2100-LEER-ENTRADA THRU 2100-LEER-ENTRADA-EXIT.
+       2000-PROCESAR-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2050-VALIDAR-ENTRADA - edita el par leido; un contenido no
+      * numerico en cualquiera de los dos campos se rechaza.
+      ******************************************************************
+       2050-VALIDAR-ENTRADA.
+           SET WS-REGISTRO-VALIDO TO TRUE
+           IF RE01-NUM1 NOT NUMERIC OR RE01-NUM2 NOT NUMERIC
+               MOVE "N" TO WS-SW-REGISTRO-VALIDO
+               MOVE RE01-NUM1 TO RR01-NUM1
+               MOVE RE01-NUM2 TO RR01-NUM2
+               MOVE "01" TO RR01-MOTIVO
+               MOVE "DATO NO NUMERICO" TO RR01-DESCRIPCION
+               WRITE REG-RECHAZOS-01
+               ADD 1 TO WS-CONTADOR-RECHAZOS
+           END-IF.
+       2050-VALIDAR-ENTRADA-EXIT.
+           EXIT.
+
+       2100-LEER-ENTRADA.
+           READ ENTRADA-01
+               AT END
+                   SET WS-FIN-ARCHIVO TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-CONTADOR-LEIDOS
+           END-READ.
+       2100-LEER-ENTRADA-EXIT.
+           EXIT.
+
+       2200-ESCRIBIR-SALIDA.
+           WRITE REG-SALIDA-01
+           IF WS-FS-SALIDA NOT = "00"
+               DISPLAY "ERROR ESCRIBIENDO OUTFILE01.DAT - STATUS "
+                   WS-FS-SALIDA
+           END-IF
+           ADD 1 TO WS-CONTADOR-ESCRITOS.
+       2200-ESCRIBIR-SALIDA-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2400-REGISTRAR-HISTORIA - graba el par procesado en el archivo
+      * indexado de historia, con clave fecha + secuencia del dia.
+      ******************************************************************
+       2400-REGISTRAR-HISTORIA.
+           ADD 1 TO WS-SECUENCIA-HISTORIA
+           MOVE NP-FECHA TO RH-FECHA
+           MOVE WS-SECUENCIA-HISTORIA TO RH-SECUENCIA
+           MOVE NP-NUM1 TO RH-NUM1
+           MOVE NP-NUM2 TO RH-NUM2
+           MOVE ZERO TO RH-RES
+           MOVE ZERO TO RH-RESTO
+           MOVE "EJERCICIO1" TO RH-PROGRAMA
+           WRITE REG-HISTORIA-00
+           IF WS-FS-HISTORIA NOT = "00"
+               DISPLAY "ERROR ESCRIBIENDO HIST00.DAT - STATUS "
+                   WS-FS-HISTORIA
+           END-IF.
+       2400-REGISTRAR-HISTORIA-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2300-ACTUALIZAR-PUNTO-CONTROL - cada WS-INTERVALO-CHECKPOINT
+      * transacciones, graba el ultimo registro procesado como punto
+      * de control para un eventual reinicio.
+      ******************************************************************
+       2300-ACTUALIZAR-PUNTO-CONTROL.
+           DIVIDE WS-CONTADOR-LEIDOS BY WS-INTERVALO-CHECKPOINT
+               GIVING WS-COCIENTE-CHECKPOINT
+               REMAINDER WS-RESTO-CHECKPOINT
+           IF WS-RESTO-CHECKPOINT = ZERO
+               OPEN OUTPUT PUNTO-CONTROL-01
+               MOVE WS-CONTADOR-LEIDOS TO REG-PUNTO-CONTROL-01
+               WRITE REG-PUNTO-CONTROL-01
+               CLOSE PUNTO-CONTROL-01
+           END-IF.
+       2300-ACTUALIZAR-PUNTO-CONTROL-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-FINALIZAR - cierra archivos, informa totales y repone el
+      * punto de control en cero porque el archivo se proceso entero.
+      ******************************************************************
+       3000-FINALIZAR.
+           CLOSE ENTRADA-01
+           CLOSE SALIDA-01
+           CLOSE RECHAZOS-01
+           CLOSE HISTORIA-00
+           OPEN OUTPUT PUNTO-CONTROL-01
+           MOVE ZERO TO REG-PUNTO-CONTROL-01
+           WRITE REG-PUNTO-CONTROL-01
+           CLOSE PUNTO-CONTROL-01
+           DISPLAY "EJERCICIO1 - PARES LEIDOS   : " WS-CONTADOR-LEIDOS
+           DISPLAY "EJERCICIO1 - PARES INVERTIDOS: "
+               WS-CONTADOR-ESCRITOS
+           DISPLAY "EJERCICIO1 - PARES RECHAZADOS: "
+               WS-CONTADOR-RECHAZOS
+           IF RETURN-CODE = ZERO AND WS-CONTADOR-RECHAZOS > ZERO
+               MOVE 4 TO RETURN-CODE
+           END-IF.
+       3000-FINALIZAR-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 5000-INVERTIR-PAR - modo subprograma: invierte en memoria el
+      * par recibido del programa invocante y lo deja registrado en la
+      * historia, sin tocar los archivos del modo batch.
+      ******************************************************************
+       5000-INVERTIR-PAR.
+           MOVE LK-NUM1 TO NP-NUM1
+           MOVE LK-NUM2 TO NP-NUM2
+           MOVE "N" TO LK-ERROR
+
+           OPEN I-O HISTORIA-00
+           IF WS-FS-HISTORIA = "35"
+               OPEN OUTPUT HISTORIA-00
+               CLOSE HISTORIA-00
+               OPEN I-O HISTORIA-00
+           END-IF
+           IF WS-FS-HISTORIA NOT = "00"
+               DISPLAY "ERROR ABRIENDO HIST00.DAT - STATUS "
+                   WS-FS-HISTORIA
+               MOVE "S" TO LK-ERROR
+               GO TO 5000-INVERTIR-PAR-EXIT
+           END-IF
+
+           ACCEPT NP-FECHA FROM DATE YYYYMMDD
+           PERFORM 1150-OBTENER-SECUENCIA-HISTORIA
+               THRU 1150-OBTENER-SECUENCIA-HISTORIA-EXIT
+           PERFORM 2400-REGISTRAR-HISTORIA
+               THRU 2400-REGISTRAR-HISTORIA-EXIT
+           CLOSE HISTORIA-00
+
+           MOVE NP-NUM2 TO LK-NUM1
+           MOVE NP-NUM1 TO LK-NUM2.
+       5000-INVERTIR-PAR-EXIT.
+           EXIT.
+
+       END PROGRAM Ejercicio1.
